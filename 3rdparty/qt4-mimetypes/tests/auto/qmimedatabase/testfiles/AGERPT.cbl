@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AGERPT.
+000300 AUTHOR. R. S. Dietrich.
+000400 INSTALLATION. PAYROLL-BENEFITS-ADMINISTRATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AGERPT
+000900*
+001000*  PRINTS THE AGE VERIFICATION REPORT - ONE DETAIL LINE PER
+001100*  EMPLOYEE ON AGE-INPUT-FILE SHOWING Age, Had_Birthday, AND
+001200*  Result, WITH REPORT DATE/PAGE HEADERS, PAGE BREAKS, AND A
+001300*  FINAL CONTROL-TOTAL LINE.  RUN AS A FOLLOW-ON JOB STEP AFTER
+001400*  Age SO THE DAILY RUN PRODUCES SOMETHING AUDIT CAN FILE.
+001500*
+001600*  MODIFICATION HISTORY
+001700*      DATE       INIT  DESCRIPTION
+001800*      2026-08-09  RSD  ORIGINAL VERSION.
+001900*      2026-08-09  RSD  DERIVED Current_Year FROM THE RUN DATE
+002000*                       INSTEAD OF A FIXED VALUE.  ADDED THE SAME
+002100*                       EDIT-CHECKING Age USES SO A BAD SOURCE
+002200*                       ROW CANNOT PRINT A GARBAGE Age OR Result -
+002300*                       IT IS EXCLUDED AND COUNTED SEPARATELY
+002400*                       INSTEAD, KEEPING THE CONTROL TOTALS IN
+002500*                       LINE WITH AGE-EXCEPTIONS.
+002600*      2026-08-09  RSD  2500-CALCULATE-RESULT COMPARED
+002700*                       Had_Birthday TO LOWERCASE "n", WHICH
+002800*                       2300-EDIT-CHECK-RECORD HAD ALREADY
+002900*                       NORMALIZED TO UPPERCASE - THE BIRTH-YEAR
+003000*                       ADJUSTMENT NEVER FIRED. CHANGED TO "N" TO
+003100*                       MATCH THE NORMALIZATION AND test.cbl.
+003200******************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT AGE-INPUT-FILE ASSIGN TO "AGEIN"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900
+004000     SELECT AGE-REPORT-FILE ASSIGN TO "AGERPTOUT"
+004100         ORGANIZATION IS SEQUENTIAL.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  AGE-INPUT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY "AGEIN.cpy".
+004800
+004900 FD  AGE-REPORT-FILE
+005000     LABEL RECORDS ARE OMITTED
+005100     LINAGE IS 55 LINES WITH FOOTING AT 52.
+005200 01  AGE-REPORT-LINE               PIC X(80).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  Age               PIC 99   VALUE ZEROS.
+005600 01  Had_Birthday      PIC X    VALUE SPACES.
+005700 01  Current_Year      PIC 9999 VALUE 2010.
+005800 01  Result            PIC 9999 VALUE ZEROS.
+005900
+006000 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+006100     88  END-OF-INPUT                    VALUE "Y".
+006200
+006300 77  WS-RUN-DATE               PIC 9(08) VALUE ZEROS.
+006400 77  WS-PAGE-NUMBER            PIC 9(04) COMP VALUE ZEROS.
+006500 77  WS-RECORD-COUNT           PIC 9(08) COMP VALUE ZEROS.
+006600 77  WS-NO-BIRTHDAY-COUNT      PIC 9(08) COMP VALUE ZEROS.
+006700 77  WS-RECORDS-EXCLUDED       PIC 9(08) COMP VALUE ZEROS.
+006800
+006900*----------------------------------------------------------------
+007000*    EDIT-CHECK FIELDS
+007100*----------------------------------------------------------------
+007200 77  WS-VALID-RECORD           PIC X(01) VALUE "Y".
+007300     88  RECORD-IS-VALID                  VALUE "Y".
+007400     88  RECORD-IS-INVALID                VALUE "N".
+007500
+007600 77  WS-AGE-NUM                PIC 99     VALUE ZEROS.
+007700
+007800*----------------------------------------------------------------
+007900*    REPORT LINE LAYOUTS
+008000*----------------------------------------------------------------
+008100 01  RPT-HEADING-1.
+008200     05  FILLER                PIC X(24)
+008300                                VALUE "AGE VERIFICATION REPORT".
+008400     05  FILLER                PIC X(12) VALUE SPACES.
+008500     05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+008600     05  RPTHDG-RUN-DATE       PIC 9(08).
+008700     05  FILLER                PIC X(08) VALUE SPACES.
+008800     05  FILLER                PIC X(05) VALUE "PAGE ".
+008900     05  RPTHDG-PAGE-NO        PIC ZZZ9.
+009000
+009100 01  RPT-HEADING-2.
+009200     05  FILLER                PIC X(10) VALUE "EMP ID".
+009300     05  FILLER                PIC X(08) VALUE "AGE".
+009400     05  FILLER                PIC X(15) VALUE "HAD-BIRTHDAY".
+009500     05  FILLER                PIC X(08) VALUE "RESULT".
+009600
+009700 01  RPT-DETAIL-LINE.
+009800     05  RPTDTL-EMPLOYEE-ID    PIC X(10).
+009900     05  RPTDTL-AGE            PIC Z9         BLANK WHEN ZERO.
+010000     05  FILLER                PIC X(06) VALUE SPACES.
+010100     05  RPTDTL-HAD-BIRTHDAY   PIC X.
+010200     05  FILLER                PIC X(14) VALUE SPACES.
+010300     05  RPTDTL-RESULT         PIC ZZZ9.
+010400
+010500 01  RPT-TOTAL-LINE.
+010600     05  FILLER                PIC X(16)
+010700                                VALUE "TOTAL RECORDS: ".
+010800     05  RPTTOT-RECORD-COUNT   PIC ZZZ,ZZ9.
+010900     05  FILLER                PIC X(06) VALUE SPACES.
+011000     05  FILLER                PIC X(20)
+011100                                VALUE "HAD-BIRTHDAY = N: ".
+011200     05  RPTTOT-NO-BIRTHDAY    PIC ZZZ,ZZ9.
+011300
+011400 01  RPT-EXCLUDED-LINE.
+011500     05  FILLER                PIC X(30)
+011600                        VALUE "RECORDS EXCLUDED (EDIT FAIL):".
+011700     05  FILLER                PIC X(01) VALUE SPACES.
+011800     05  RPTEXC-RECORD-COUNT   PIC ZZZ,ZZ9.
+011900
+012000 PROCEDURE DIVISION.
+012100******************************************************************
+012200*  0000-MAINLINE
+012300******************************************************************
+012400 0000-MAINLINE.
+012500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012600     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+012700         UNTIL END-OF-INPUT
+012800     PERFORM 8000-TERMINATE THRU 8000-EXIT
+012900     STOP RUN.
+013000
+013100 1000-INITIALIZE.
+013200     DISPLAY "==> AGE VERIFICATION REPORT STARTING"
+013300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+013400     MOVE WS-RUN-DATE(1:4) TO Current_Year
+013500     OPEN INPUT AGE-INPUT-FILE
+013600     OPEN OUTPUT AGE-REPORT-FILE
+013700     PERFORM 3000-PRINT-HEADINGS THRU 3000-EXIT
+013800     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+013900 1000-EXIT.
+014000     EXIT.
+014100
+014200 2000-PROCESS-RECORDS.
+014300     PERFORM 2300-EDIT-CHECK-RECORD THRU 2300-EXIT
+014400     IF RECORD-IS-VALID
+014500         PERFORM 2500-CALCULATE-RESULT THRU 2500-EXIT
+014600         PERFORM 2600-PRINT-DETAIL THRU 2600-EXIT
+014700         ADD 1 TO WS-RECORD-COUNT
+014800         IF Had_Birthday = "n" OR Had_Birthday = "N"
+014900             ADD 1 TO WS-NO-BIRTHDAY-COUNT
+015000         END-IF
+015100     ELSE
+015200         ADD 1 TO WS-RECORDS-EXCLUDED
+015300     END-IF
+015400     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+015500 2000-EXIT.
+015600     EXIT.
+015700
+015800******************************************************************
+015900*  2300-EDIT-CHECK-RECORD - SAME VALIDATION Age APPLIES BEFORE
+016000*                           CALCULATING, SO A ROW Age WOULD REJECT
+016100*                           TO AGE-EXCEPTIONS DOES NOT ALSO PRINT
+016200*                           HERE WITH A GARBAGE Age OR Result.
+016300******************************************************************
+016400 2300-EDIT-CHECK-RECORD.
+016500     SET RECORD-IS-VALID TO TRUE
+016600     IF AGEIN-EMPLOYEE-ID = SPACES
+016700         SET RECORD-IS-INVALID TO TRUE
+016800     END-IF
+016900     IF RECORD-IS-VALID AND AGEIN-AGE NOT NUMERIC
+017000         SET RECORD-IS-INVALID TO TRUE
+017100     END-IF
+017200     IF RECORD-IS-VALID
+017300         MOVE AGEIN-AGE TO WS-AGE-NUM
+017400         IF WS-AGE-NUM < 1
+017500             SET RECORD-IS-INVALID TO TRUE
+017600         END-IF
+017700     END-IF
+017800     IF RECORD-IS-VALID
+017900         IF AGEIN-HAD-BIRTHDAY NOT = "Y" AND
+018000                 AGEIN-HAD-BIRTHDAY NOT = "y" AND
+018100                 AGEIN-HAD-BIRTHDAY NOT = "N" AND
+018200                 AGEIN-HAD-BIRTHDAY NOT = "n"
+018300             SET RECORD-IS-INVALID TO TRUE
+018400         END-IF
+018500     END-IF
+018600     IF RECORD-IS-VALID
+018700         MOVE WS-AGE-NUM TO Age
+018800         IF AGEIN-HAD-BIRTHDAY = "Y" OR AGEIN-HAD-BIRTHDAY = "y"
+018900             MOVE "Y" TO Had_Birthday
+019000         ELSE
+019100             MOVE "N" TO Had_Birthday
+019200         END-IF
+019300     END-IF.
+019400 2300-EXIT.
+019500     EXIT.
+019600
+019700 2100-READ-INPUT.
+019800     READ AGE-INPUT-FILE
+019900         AT END
+020000             SET END-OF-INPUT TO TRUE
+020100     END-READ.
+020200 2100-EXIT.
+020300     EXIT.
+020400
+020500******************************************************************
+020600*  2500-CALCULATE-RESULT - ORIGINAL BIRTH-YEAR CALCULATION.
+020700******************************************************************
+020800 2500-CALCULATE-RESULT.
+020900     SUBTRACT Current_Year FROM Age GIVING Result
+021000     IF Had_Birthday = "N"
+021100         SUBTRACT 1 FROM Result GIVING Result
+021200     END-IF.
+021300 2500-EXIT.
+021400     EXIT.
+021500
+021600 2600-PRINT-DETAIL.
+021700     MOVE AGEIN-EMPLOYEE-ID TO RPTDTL-EMPLOYEE-ID
+021800     MOVE Age TO RPTDTL-AGE
+021900     MOVE Had_Birthday TO RPTDTL-HAD-BIRTHDAY
+022000     MOVE Result TO RPTDTL-RESULT
+022100     WRITE AGE-REPORT-LINE FROM RPT-DETAIL-LINE
+022200         AFTER ADVANCING 1 LINE
+022300         AT END-OF-PAGE
+022400             PERFORM 3000-PRINT-HEADINGS THRU 3000-EXIT
+022500     END-WRITE.
+022600 2600-EXIT.
+022700     EXIT.
+022800
+022900******************************************************************
+023000*  3000-PRINT-HEADINGS - REPORT DATE/PAGE HEADER, PRINTED AT THE
+023100*                        TOP OF EVERY PAGE.
+023200******************************************************************
+023300 3000-PRINT-HEADINGS.
+023400     ADD 1 TO WS-PAGE-NUMBER
+023500     MOVE WS-RUN-DATE TO RPTHDG-RUN-DATE
+023600     MOVE WS-PAGE-NUMBER TO RPTHDG-PAGE-NO
+023700     WRITE AGE-REPORT-LINE FROM RPT-HEADING-1
+023800         AFTER ADVANCING PAGE
+023900     WRITE AGE-REPORT-LINE FROM RPT-HEADING-2
+024000         AFTER ADVANCING 2 LINES.
+024100 3000-EXIT.
+024200     EXIT.
+024300
+024400 8000-TERMINATE.
+024500     PERFORM 2700-PRINT-TOTALS THRU 2700-EXIT
+024600     CLOSE AGE-INPUT-FILE
+024700     CLOSE AGE-REPORT-FILE
+024800     DISPLAY "==> AGE VERIFICATION REPORT COMPLETE".
+024900 8000-EXIT.
+025000     EXIT.
+025100
+025200 2700-PRINT-TOTALS.
+025300     MOVE WS-RECORD-COUNT TO RPTTOT-RECORD-COUNT
+025400     MOVE WS-NO-BIRTHDAY-COUNT TO RPTTOT-NO-BIRTHDAY
+025500     WRITE AGE-REPORT-LINE FROM RPT-TOTAL-LINE
+025600         AFTER ADVANCING 2 LINES
+025700     MOVE WS-RECORDS-EXCLUDED TO RPTEXC-RECORD-COUNT
+025800     WRITE AGE-REPORT-LINE FROM RPT-EXCLUDED-LINE
+025900         AFTER ADVANCING 1 LINE.
+026000 2700-EXIT.
+026100     EXIT.
