@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*  DISCREP.CPY
+000300*
+000400*  ONE ROW PER EMPLOYEE WHERE THE Age-COMPUTED BIRTH YEAR DOES
+000500*  NOT MATCH THE AUTHORITATIVE HR BIRTH YEAR.
+000600*
+000700*  MODIFICATION HISTORY
+000800*      DATE       INIT  DESCRIPTION
+000900*      2026-08-09  RSD  ORIGINAL COPYBOOK.
+001000******************************************************************
+001100 01  AGE-DISCREPANCY-REC.
+001200     05  DISCREP-EMPLOYEE-ID        PIC X(06).
+001300     05  DISCREP-COMPUTED-YEAR      PIC 9(04).
+001400     05  DISCREP-HR-YEAR            PIC 9(04).
+001500     05  DISCREP-DIFFERENCE         PIC S9(04).
+001600     05  FILLER                     PIC X(58).
