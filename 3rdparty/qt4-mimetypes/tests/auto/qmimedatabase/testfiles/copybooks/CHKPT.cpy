@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*  CHKPT.CPY
+000300*
+000400*  AGE-CHECKPOINT RECORD.  WRITTEN EVERY CHKPT-INTERVAL RECORDS
+000500*  DURING THE BATCH RUN SO A RESTART CAN SKIP AHEAD TO THE LAST
+000600*  EMPLOYEE ID PROCESSED INSTEAD OF STARTING OVER AT RECORD ONE.
+000700*
+000800*  MODIFICATION HISTORY
+000900*      DATE       INIT  DESCRIPTION
+001000*      2026-08-09  RSD  ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  AGE-CHECKPOINT-REC.
+001300     05  CHKPT-LAST-EMPLOYEE-ID     PIC X(06).
+001400     05  CHKPT-RUN-DATE             PIC 9(08).
+001500     05  CHKPT-RECORDS-DONE         PIC 9(08).
+001600     05  FILLER                     PIC X(58).
