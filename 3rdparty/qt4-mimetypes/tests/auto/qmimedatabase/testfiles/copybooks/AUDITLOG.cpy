@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*  AUDITLOG.CPY
+000300*
+000400*  ONE ENTRY PER RUN OF Age, APPENDED TO AGE-AUDIT-LOG, SO
+000500*  COMPLIANCE CAN REVIEW PROCESSING HISTORY WITHOUT TRUSTING
+000600*  OUR SAY-SO.
+000700*
+000800*  MODIFICATION HISTORY
+000900*      DATE       INIT  DESCRIPTION
+001000*      2026-08-09  RSD  ORIGINAL COPYBOOK.
+001100*      2026-08-09  RSD  ADDED AUDIT-RECORDS-SKIPPED SO THE
+001200*                       KEYED-REREAD SKIP COUNT SURVIVES IN THE
+001300*                       DURABLE LOG, NOT JUST THE CONSOLE.
+001400******************************************************************
+001500 01  AGE-AUDIT-REC.
+001600     05  AUDIT-RUN-DATE             PIC 9(08).
+001700     05  AUDIT-RUN-TIME             PIC 9(06).
+001800     05  AUDIT-OPERATOR-ID          PIC X(08).
+001900     05  AUDIT-RECORDS-PROCESSED    PIC 9(08).
+002000     05  AUDIT-RECORDS-REJECTED     PIC 9(08).
+002100     05  AUDIT-RECORDS-SKIPPED      PIC 9(08).
+002200     05  FILLER                     PIC X(38).
