@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*  AGEOUT.CPY
+000300*
+000400*  FIXED-LAYOUT INTERFACE RECORD HANDED TO THE BENEFITS SYSTEM.
+000500*  ONE ROW PER EMPLOYEE PROCESSED BY Age, CARRYING THE COMPUTED
+000600*  BIRTH YEAR, THE Had-Birthday FLAG, AND THE ELIGIBILITY
+000700*  BRACKET SO ELIGIBILITY DETERMINATION DOES NOT REQUIRE ANYONE
+000800*  TO RETYPE OUR NUMBERS BY HAND.
+000900*
+001000*  THIS COPYBOOK IS THE CONTRACT WITH THE BENEFITS TEAM - DO NOT
+001100*  CHANGE FIELD POSITIONS WITHOUT COORDINATING WITH THEM.
+001200*
+001300*  MODIFICATION HISTORY
+001400*      DATE       INIT  DESCRIPTION
+001500*      2026-08-09  RSD  ORIGINAL COPYBOOK - EMPLOYEE ID, BIRTH
+001600*                       YEAR, HAD-BIRTHDAY, RUN DATE.
+001700*      2026-08-09  RSD  ADDED AGEOUT-BRACKET SO THE ELIGIBILITY
+001800*                       BAND TRAVELS WITH RESULT.
+001900******************************************************************
+002000 01  AGE-OUT-REC.
+002100     05  AGEOUT-EMPLOYEE-ID         PIC X(06).
+002200     05  AGEOUT-BIRTH-YEAR          PIC 9(04).
+002300     05  AGEOUT-HAD-BIRTHDAY        PIC X(01).
+002400     05  AGEOUT-BRACKET             PIC X(01).
+002500     05  AGEOUT-RUN-DATE            PIC 9(08).
+002600     05  FILLER                     PIC X(60).
