@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*  AGEEXC.CPY
+000300*
+000400*  AGE-EXCEPTIONS RECORD.  ONE ROW PER INPUT RECORD THAT FAILED
+000500*  EDIT-CHECKING, CARRYING A REASON CODE SO A REVIEWER CAN TELL
+000600*  WHY WITHOUT CHASING THE PROGRAM LOGIC.
+000700*
+000800*  REASON CODES
+000900*      01  AGE NOT NUMERIC
+001000*      02  AGE OUT OF RANGE (MUST BE 01 THRU 99)
+001100*      03  HAD-BIRTHDAY NOT "Y" OR "N"
+001200*      04  EMPLOYEE ID MISSING
+001300*
+001400*  MODIFICATION HISTORY
+001500*      DATE       INIT  DESCRIPTION
+001600*      2026-08-09  RSD  ORIGINAL COPYBOOK.
+001700******************************************************************
+001800 01  AGE-EXCEPTION-REC.
+001900     05  AGEEXC-EMPLOYEE-ID         PIC X(06).
+002000     05  AGEEXC-AGE                 PIC X(02).
+002100     05  AGEEXC-HAD-BIRTHDAY        PIC X(01).
+002200     05  AGEEXC-REASON-CODE         PIC X(02).
+002300     05  AGEEXC-REASON-TEXT         PIC X(30).
+002400     05  FILLER                     PIC X(39).
