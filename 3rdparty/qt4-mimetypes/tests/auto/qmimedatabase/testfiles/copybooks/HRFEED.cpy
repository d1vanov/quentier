@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*  HRFEED.CPY
+000300*
+000400*  AUTHORITATIVE BIRTH-DATE EXTRACT FROM THE HR SYSTEM, KEYED ON
+000500*  EMPLOYEE ID.  USED BY AGERECON TO CATCH DATA-ENTRY DRIFT
+000600*  BETWEEN WHAT EMPLOYEES SELF-REPORT AND WHAT HR HAS ON FILE.
+000700*
+000800*  MODIFICATION HISTORY
+000900*      DATE       INIT  DESCRIPTION
+001000*      2026-08-09  RSD  ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  HR-BIRTH-REC.
+001300     05  HRFEED-EMPLOYEE-ID         PIC X(06).
+001400     05  HRFEED-BIRTH-YEAR          PIC 9(04).
+001500     05  FILLER                     PIC X(70).
