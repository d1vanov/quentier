@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*  AGEMSTR.CPY
+000300*
+000400*  INDEXED AGE-MASTER RECORD, KEYED ON EMPLOYEE ID.  HOLDS THE
+000500*  LAST-COMPUTED RESULT FOR AN EMPLOYEE SO DOWNSTREAM JOBS CAN
+000600*  LOOK IT UP WITHOUT RERUNNING THE CALCULATION, AND SO THE
+000700*  NIGHTLY RUN CAN TELL WHETHER AN INPUT RECORD HAS CHANGED
+000800*  SINCE THE LAST TIME IT WAS PROCESSED.
+000900*
+001000*  MODIFICATION HISTORY
+001100*      DATE       INIT  DESCRIPTION
+001200*      2026-08-09  RSD  ORIGINAL COPYBOOK - AGE, HAD-BIRTHDAY,
+001300*                       CURRENT-YEAR, RESULT.
+001400*      2026-08-09  RSD  ADDED AGEMSTR-BRACKET FOR ELIGIBILITY
+001500*                       BAND CLASSIFICATION.
+001600*      2026-08-09  RSD  ADDED AGEMSTR-LAST-RUN-DATE SO EACH ROW
+001700*                       CARRIES THE DATE IT WAS LAST ACTUALLY
+001800*                       RECALCULATED, FOR AUDIT AND
+001900*                       RECONCILIATION REFERENCE.
+002000******************************************************************
+002100 01  AGE-MASTER-REC.
+002200     05  AGEMSTR-EMPLOYEE-ID        PIC X(06).
+002300     05  AGEMSTR-AGE                PIC 99.
+002400     05  AGEMSTR-HAD-BIRTHDAY       PIC X(01).
+002500     05  AGEMSTR-CURRENT-YEAR       PIC 9(04).
+002600     05  AGEMSTR-RESULT             PIC 9(04).
+002700     05  AGEMSTR-BRACKET            PIC X(01).
+002800     05  AGEMSTR-LAST-RUN-DATE      PIC 9(08).
+002900     05  FILLER                     PIC X(55).
