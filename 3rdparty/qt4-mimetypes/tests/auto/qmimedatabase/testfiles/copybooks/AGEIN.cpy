@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*  AGEIN.CPY
+000300*
+000400*  ONE INPUT RECORD PER EMPLOYEE FOR THE Age BATCH RUN.
+000500*  Age AND Had-Birthday ARE CARRIED AS ALPHANUMERIC SO A BAD
+000600*  OR MISSING VALUE CAN BE EDIT-CHECKED INSTEAD OF BLOWING UP
+000700*  THE CALCULATION.
+000800*
+000900*  MODIFICATION HISTORY
+001000*      DATE       INIT  DESCRIPTION
+001100*      2026-08-09  RSD  ORIGINAL COPYBOOK - BATCH INPUT LAYOUT.
+001200******************************************************************
+001300 01  AGE-INPUT-REC.
+001400     05  AGEIN-EMPLOYEE-ID          PIC X(06).
+001500     05  AGEIN-AGE                  PIC X(02).
+001600     05  AGEIN-HAD-BIRTHDAY         PIC X(01).
+001700     05  FILLER                     PIC X(71).
