@@ -1,25 +1,587 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Age.
-       AUTHOR. Fernando Brito.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Age               PIC 99   VALUE ZEROS.
-       01  Had_Birthday      PIC X    VALUE SPACES.
-       01  Current_Year      PIC 9999 VALUE 2010.
-       01  Result            PIC 9999 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-          DISPLAY "==> How old are you?".
-          ACCEPT Age
-          DISPLAY "==> Had you already had birthday this year (y or n)?".
-          ACCEPT Had_Birthday
-
-          SUBTRACT Current_Year FROM Age GIVING Result
-
-          IF Had_Birthday = "n" THEN
-            SUBTRACT 1 FROM Result GIVING Result
-          END-IF
-
-          DISPLAY "Let me guess... "" You were born in ", Result
-          STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Age.
+000300 AUTHOR. Fernando Brito.
+000400 INSTALLATION. PAYROLL-BENEFITS-ADMINISTRATION.
+000500 DATE-WRITTEN. 2010-03-15.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  Age
+000900*
+001000*  READS THE EMPLOYEE ROSTER FROM AGE-INPUT-FILE AND COMPUTES
+001100*  THE BIRTH-YEAR Result FOR EACH EMPLOYEE.
+001200*
+001300*  MODIFICATION HISTORY
+001400*      DATE       INIT  DESCRIPTION
+001500*      2010-03-15  FB   ORIGINAL VERSION - TWO ACCEPTS, ONE
+001600*                       CALCULATION, ONE DISPLAY.
+001700*      2026-08-09  RSD  REPLACED THE PER-PERSON ACCEPT OF Age
+001800*                       AND Had_Birthday WITH A LOOP OVER
+001900*                       AGE-INPUT-FILE SO A FULL ROSTER RUNS IN
+002000*                       ONE JOB STEP.
+002100*      2026-08-09  RSD  ADDED THE INDEXED AGE-MASTER FILE, KEYED
+002200*                       ON EMPLOYEE ID, SO Result SURVIVES
+002300*                       BETWEEN RUNS.
+002400*      2026-08-09  RSD  ADDED EDIT-CHECKING ON Age AND
+002500*                       Had_Birthday; REJECTS NOW GO TO
+002600*                       AGE-EXCEPTIONS WITH A REASON CODE
+002700*                       INSTEAD OF BEING SILENTLY MISCALCULATED.
+002800*      2026-08-09  RSD  ADDED CHECKPOINT/RESTART: A CHECKPOINT
+002900*                       ROW IS WRITTEN EVERY WS-CHKPT-INTERVAL
+003000*                       RECORDS AND AN EXISTING ONE IS OFFERED
+003100*                       ON STARTUP.
+003200*      2026-08-09  RSD  ADDED AGE-OUT-FILE, THE FIXED-LAYOUT
+003300*                       INTERFACE HANDED TO THE BENEFITS SYSTEM.
+003400*      2026-08-09  RSD  ADDED ELIGIBILITY BRACKET CLASSIFICATION
+003500*                       (UNDER-18 / 18-64 / 65-AND-OVER),
+003600*                       CARRIED ON AGE-MASTER AND AGE-OUT-FILE.
+003700*      2026-08-09  RSD  ADDED THE END-OF-RUN AGE-AUDIT-LOG
+003800*                       ENTRY FOR COMPLIANCE REVIEW.
+003900*      2026-08-09  RSD  SWITCHED AGE-MASTER TO DYNAMIC KEYED
+004000*                       ACCESS SO AN INPUT RECORD THAT MATCHES
+004100*                       ITS LAST-PROCESSED MASTER VALUES IS
+004200*                       SKIPPED INSTEAD OF FULLY RECOMPUTED -
+004300*                       KEEPS THE NIGHTLY WINDOW FLAT AS THE
+004400*                       ROSTER GROWS.
+004500*      2026-08-09  RSD  DERIVED Current_Year FROM THE RUN DATE
+004600*                       INSTEAD OF A FIXED VALUE, SO Result STAYS
+004700*                       CORRECT AS THE YEARS PASS.  ALSO MADE THE
+004800*                       SKIPPED PATH WRITE AGE-OUT-FILE FROM THE
+004900*                       STORED MASTER SO THE BENEFITS FEED STAYS
+005000*                       ONE ROW PER EMPLOYEE, AND CLEARED
+005100*                       AGE-CHECKPOINT-FILE ON A CLEAN FINISH SO
+005200*                       THE NEXT RUN IS NOT OFFERED A STALE
+005300*                       RESTART POINT.
+005400*      2026-08-09  RSD  2400-KEYED-READ-MASTER NOW ALSO CHECKS
+005500*                       AGEMSTR-CURRENT-YEAR SO A ROW UNCHANGED
+005600*                       ACROSS A YEAR ROLLOVER GETS RECLASSIFIED
+005700*                       INSTEAD OF KEEPING A STALE BRACKET.
+005800*                       AUDIT LOG NOW CARRIES THE SKIPPED COUNT.
+005900*                       IF THE RESTART ANCHOR IS NEVER FOUND, THE
+006000*                       RUN NOW FAILS THE STEP (RETURN-CODE 16)
+006100*                       AND LEAVES THE CHECKPOINT FILE INTACT
+006200*                       INSTEAD OF QUIETLY CLEARING IT.
+006300******************************************************************
+006400
+006500 ENVIRONMENT DIVISION.
+006600 INPUT-OUTPUT SECTION.
+006700 FILE-CONTROL.
+006800     SELECT AGE-INPUT-FILE ASSIGN TO "AGEIN"
+006900         ORGANIZATION IS SEQUENTIAL.
+007000
+007100     SELECT AGE-MASTER ASSIGN TO "AGEMSTR"
+007200         ORGANIZATION IS INDEXED
+007300         ACCESS MODE IS DYNAMIC
+007400         RECORD KEY IS AGEMSTR-EMPLOYEE-ID
+007500         FILE STATUS IS WS-MASTER-STATUS.
+007600
+007700     SELECT AGE-EXCEPTIONS ASSIGN TO "AGEEXC"
+007800         ORGANIZATION IS SEQUENTIAL.
+007900
+008000     SELECT AGE-CHECKPOINT-FILE ASSIGN TO "AGECHKPT"
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS WS-CHKPT-STATUS.
+008300
+008400     SELECT AGE-OUT-FILE ASSIGN TO "AGEOUT"
+008500         ORGANIZATION IS SEQUENTIAL.
+008600
+008700     SELECT AGE-AUDIT-LOG ASSIGN TO "AGEAUDIT"
+008800         ORGANIZATION IS SEQUENTIAL
+008900         FILE STATUS IS WS-AUDIT-STATUS.
+009000
+009100 DATA DIVISION.
+009200 FILE SECTION.
+009300 FD  AGE-INPUT-FILE
+009400     LABEL RECORDS ARE STANDARD.
+009500     COPY "AGEIN.cpy".
+009600
+009700 FD  AGE-MASTER
+009800     LABEL RECORDS ARE STANDARD.
+009900     COPY "AGEMSTR.cpy".
+010000
+010100 FD  AGE-EXCEPTIONS
+010200     LABEL RECORDS ARE STANDARD.
+010300     COPY "AGEEXC.cpy".
+010400
+010500 FD  AGE-CHECKPOINT-FILE
+010600     LABEL RECORDS ARE STANDARD.
+010700     COPY "CHKPT.cpy".
+010800
+010900 FD  AGE-OUT-FILE
+011000     LABEL RECORDS ARE STANDARD.
+011100     COPY "AGEOUT.cpy".
+011200
+011300 FD  AGE-AUDIT-LOG
+011400     LABEL RECORDS ARE STANDARD.
+011500     COPY "AUDITLOG.cpy".
+011600
+011700 WORKING-STORAGE SECTION.
+011800 01  Age               PIC 99   VALUE ZEROS.
+011900 01  Had_Birthday      PIC X    VALUE SPACES.
+012000 01  Current_Year      PIC 9999 VALUE 2010.
+012100 01  Result            PIC 9999 VALUE ZEROS.
+012200
+012300 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+012400     88  END-OF-INPUT                    VALUE "Y".
+012500
+012600 77  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+012700     88  MASTER-NOT-FOUND                VALUE "23".
+012800
+012900 77  WS-RECORDS-REJECTED       PIC 9(08) COMP VALUE ZEROS.
+013000 77  WS-RECORDS-PROCESSED      PIC 9(08) COMP VALUE ZEROS.
+013100 77  WS-RECORDS-READ           PIC 9(08) COMP VALUE ZEROS.
+013200 77  WS-RECORDS-SINCE-CHKPT    PIC 9(08) COMP VALUE ZEROS.
+013300 77  WS-CHKPT-INTERVAL         PIC 9(08) COMP VALUE 100.
+013400 77  WS-RUN-DATE               PIC 9(08) VALUE ZEROS.
+013500 77  WS-RUN-TIME               PIC 9(06) VALUE ZEROS.
+013600 77  WS-OPERATOR-ID            PIC X(08) VALUE SPACES.
+013700
+013800 77  WS-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+013900     88  AUDIT-OK                        VALUE "00" "05".
+014000
+014100 77  WS-RECORDS-SKIPPED        PIC 9(08) COMP VALUE ZEROS.
+014200
+014300*----------------------------------------------------------------
+014400*    MASTER CHANGE DETECTION (KEYED REREAD)
+014500*----------------------------------------------------------------
+014600 77  WS-MASTER-UNCHANGED       PIC X(01) VALUE "N".
+014700     88  MASTER-RECORD-UNCHANGED          VALUE "Y".
+014800     88  MASTER-RECORD-CHANGED            VALUE "N".
+014900
+015000 77  WS-CHKPT-STATUS           PIC X(02) VALUE SPACES.
+015100     88  CHKPT-OK                        VALUE "00".
+015200     88  CHKPT-EOF                       VALUE "10".
+015300     88  CHKPT-NOT-FOUND                 VALUE "35".
+015400
+015500 01  WS-LAST-CHECKPOINT-REC.
+015600     05  WS-LAST-CHKPT-EMPLOYEE-ID  PIC X(06) VALUE SPACES.
+015700     05  WS-LAST-CHKPT-RUN-DATE     PIC 9(08) VALUE ZEROS.
+015800     05  WS-LAST-CHKPT-RECS-DONE    PIC 9(08) VALUE ZEROS.
+015900
+016000 77  WS-RESTART-FOUND          PIC X(01) VALUE "N".
+016100     88  RESTART-POINT-FOUND              VALUE "Y".
+016200
+016300 77  WS-SKIPPING-TO-RESTART    PIC X(01) VALUE "N".
+016400     88  SKIPPING-TO-RESTART               VALUE "Y".
+016500
+016600 77  WS-RESTART-RESPONSE       PIC X(01) VALUE "N".
+016700     88  RESUME-FROM-CHECKPOINT            VALUE "Y" "y".
+016800
+016900*----------------------------------------------------------------
+017000*    EDIT-CHECK FIELDS
+017100*----------------------------------------------------------------
+017200 77  WS-VALID-RECORD           PIC X(01) VALUE "Y".
+017300     88  RECORD-IS-VALID                  VALUE "Y".
+017400     88  RECORD-IS-INVALID                VALUE "N".
+017500
+017600 77  WS-AGE-NUM                PIC 99     VALUE ZEROS.
+017700 77  WS-REASON-CODE            PIC X(02)  VALUE SPACES.
+017800 77  WS-REASON-TEXT            PIC X(30)  VALUE SPACES.
+017900
+018000*----------------------------------------------------------------
+018100*    ELIGIBILITY BRACKET
+018200*----------------------------------------------------------------
+018300 77  WS-TODAY-YEAR             PIC 9(04)  VALUE ZEROS.
+018400 77  WS-DERIVED-AGE            PIC S9(04) VALUE ZEROS.
+018500 77  WS-BRACKET                PIC X(01)  VALUE SPACES.
+018600     88  BRACKET-UNDER-18                 VALUE "1".
+018700     88  BRACKET-18-TO-64                 VALUE "2".
+018800     88  BRACKET-65-AND-OVER              VALUE "3".
+018900
+019000 PROCEDURE DIVISION.
+019100******************************************************************
+019200*  0000-MAINLINE
+019300******************************************************************
+019400 0000-MAINLINE.
+019500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+019600     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+019700         UNTIL END-OF-INPUT
+019800     PERFORM 8000-TERMINATE THRU 8000-EXIT
+019900     STOP RUN.
+020000
+020100 1000-INITIALIZE.
+020200     DISPLAY "==> AGE BATCH RUN STARTING"
+020300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+020400     ACCEPT WS-RUN-TIME FROM TIME
+020500     MOVE WS-RUN-DATE(1:4) TO Current_Year
+020600     DISPLAY "==> ENTER OPERATOR OR JOB ID"
+020700     ACCEPT WS-OPERATOR-ID
+020800     OPEN INPUT AGE-INPUT-FILE
+020900     OPEN I-O AGE-MASTER
+021000     IF WS-MASTER-STATUS = "35"
+021100         OPEN OUTPUT AGE-MASTER
+021200         CLOSE AGE-MASTER
+021300         OPEN I-O AGE-MASTER
+021400     END-IF
+021500     OPEN OUTPUT AGE-EXCEPTIONS
+021600     OPEN OUTPUT AGE-OUT-FILE
+021700     OPEN EXTEND AGE-AUDIT-LOG
+021800     IF NOT AUDIT-OK
+021900         OPEN OUTPUT AGE-AUDIT-LOG
+022000     END-IF
+022100     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+022200     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+022300 1000-EXIT.
+022400     EXIT.
+022500
+022600******************************************************************
+022700*  1200-CHECK-RESTART - LOOK FOR AN EXISTING CHECKPOINT FROM AN
+022800*                       EARLIER, INTERRUPTED RUN AND OFFER TO
+022900*                       RESUME FROM IT.
+023000******************************************************************
+023100 1200-CHECK-RESTART.
+023200     OPEN INPUT AGE-CHECKPOINT-FILE
+023300     IF CHKPT-NOT-FOUND
+023400         DISPLAY "==> NO PRIOR CHECKPOINT - STARTING AT RECORD 1"
+023500     ELSE
+023600         PERFORM 1210-READ-LAST-CHECKPOINT THRU 1210-EXIT
+023700             UNTIL CHKPT-EOF
+023800         CLOSE AGE-CHECKPOINT-FILE
+023900         IF RESTART-POINT-FOUND
+024000             DISPLAY "==> CHECKPOINT FOUND - LAST EMPLOYEE: "
+024100                 WS-LAST-CHKPT-EMPLOYEE-ID
+024200             DISPLAY "==> RESUME FROM CHECKPOINT? (Y OR N)"
+024300             ACCEPT WS-RESTART-RESPONSE
+024400             IF RESUME-FROM-CHECKPOINT
+024500                 SET SKIPPING-TO-RESTART TO TRUE
+024600             END-IF
+024700         END-IF
+024800     END-IF
+024900     OPEN EXTEND AGE-CHECKPOINT-FILE
+025000     IF NOT CHKPT-OK
+025100         OPEN OUTPUT AGE-CHECKPOINT-FILE
+025200     END-IF.
+025300 1200-EXIT.
+025400     EXIT.
+025500
+025600 1210-READ-LAST-CHECKPOINT.
+025700     READ AGE-CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT-REC
+025800         AT END
+025900             CONTINUE
+026000         NOT AT END
+026100             MOVE "Y" TO WS-RESTART-FOUND
+026200     END-READ.
+026300 1210-EXIT.
+026400     EXIT.
+026500
+026600 2000-PROCESS-RECORDS.
+026700     ADD 1 TO WS-RECORDS-READ
+026800     IF SKIPPING-TO-RESTART
+026900         PERFORM 2200-CHECK-SKIP-TO-RESTART THRU 2200-EXIT
+027000     ELSE
+027100         PERFORM 2300-EDIT-CHECK-RECORD THRU 2300-EXIT
+027200         IF RECORD-IS-VALID
+027300             PERFORM 2400-KEYED-READ-MASTER THRU 2400-EXIT
+027400             IF MASTER-RECORD-UNCHANGED
+027500                 PERFORM 2470-PROCESS-UNCHANGED-RECORD
+027600                     THRU 2470-EXIT
+027700             ELSE
+027800                 PERFORM 2450-PROCESS-CHANGED-RECORD
+027900                     THRU 2450-EXIT
+028000             END-IF
+028100         ELSE
+028200             PERFORM 3000-WRITE-EXCEPTION THRU 3000-EXIT
+028300             ADD 1 TO WS-RECORDS-REJECTED
+028400         END-IF
+028500     END-IF
+028600     ADD 1 TO WS-RECORDS-SINCE-CHKPT
+028700     IF WS-RECORDS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+028800         PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+028900     END-IF
+029000     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+029100 2000-EXIT.
+029200     EXIT.
+029300
+029400******************************************************************
+029500*  2200-CHECK-SKIP-TO-RESTART - DISCARD RECORDS ALREADY HANDLED
+029600*                               BY THE INTERRUPTED RUN UNTIL THE
+029700*                               CHECKPOINTED EMPLOYEE IS SEEN.
+029800******************************************************************
+029900 2200-CHECK-SKIP-TO-RESTART.
+030000     IF AGEIN-EMPLOYEE-ID = WS-LAST-CHKPT-EMPLOYEE-ID
+030100         MOVE "N" TO WS-SKIPPING-TO-RESTART
+030200     END-IF.
+030300 2200-EXIT.
+030400     EXIT.
+030500
+030600******************************************************************
+030700*  2400-KEYED-READ-MASTER - REREAD AGE-MASTER BY EMPLOYEE ID AND
+030800*                           COMPARE TO THE NORMALIZED INPUT SO AN
+030900*                           EMPLOYEE WHOSE Age AND Had_Birthday
+031000*                           HAVE NOT MOVED SINCE THE LAST RUN CAN
+031100*                           BE SKIPPED RATHER THAN RECOMPUTED.
+031200*                           AGEMSTR-CURRENT-YEAR MUST ALSO MATCH
+031300*                           THIS RUN'S Current_Year, OR A ROW
+031400*                           LEFT UNCHANGED ACROSS A DEC31/JAN1
+031500*                           BOUNDARY WOULD KEEP LAST YEAR'S
+031600*                           ELIGIBILITY BRACKET.
+031700******************************************************************
+031800 2400-KEYED-READ-MASTER.
+031900     SET MASTER-RECORD-CHANGED TO TRUE
+032000     MOVE AGEIN-EMPLOYEE-ID TO AGEMSTR-EMPLOYEE-ID
+032100     READ AGE-MASTER
+032200         INVALID KEY
+032300             CONTINUE
+032400         NOT INVALID KEY
+032500             IF AGEMSTR-AGE = Age AND
+032600                     AGEMSTR-HAD-BIRTHDAY = Had_Birthday AND
+032700                     AGEMSTR-CURRENT-YEAR = Current_Year
+032800                 SET MASTER-RECORD-UNCHANGED TO TRUE
+032900             END-IF
+033000     END-READ.
+033100 2400-EXIT.
+033200     EXIT.
+033300
+033400******************************************************************
+033500*  2450-PROCESS-CHANGED-RECORD - FULL CALCULATE/CLASSIFY/UPDATE
+033600*                                PATH FOR A NEW OR CHANGED ROW.
+033700******************************************************************
+033800 2450-PROCESS-CHANGED-RECORD.
+033900     PERFORM 2500-CALCULATE-RESULT THRU 2500-EXIT
+034000     PERFORM 2600-CLASSIFY-BRACKET THRU 2600-EXIT
+034100     PERFORM 2700-UPDATE-MASTER THRU 2700-EXIT
+034200     PERFORM 2800-WRITE-OUTPUT-INTERFACE THRU 2800-EXIT
+034300     ADD 1 TO WS-RECORDS-PROCESSED
+034400     DISPLAY "==> " AGEIN-EMPLOYEE-ID
+034500         " - LET ME GUESS... YOU WERE BORN IN " Result.
+034600 2450-EXIT.
+034700     EXIT.
+034800
+034900******************************************************************
+035000*  2470-PROCESS-UNCHANGED-RECORD - Result AND WS-BRACKET HAVE NOT
+035100*                                  MOVED SINCE THE LAST RUN, SO
+035200*                                  PULL THEM BACK FROM THE STORED
+035300*                                  MASTER ROW INSTEAD OF
+035400*                                  RECALCULATING.  AGE-OUT-FILE
+035500*                                  STILL GETS ITS ROW FOR THIS
+035600*                                  EMPLOYEE - THE BENEFITS FEED
+035700*                                  IS ONE ROW PER ROSTER
+035800*                                  EMPLOYEE, PROCESSED OR NOT.
+035900******************************************************************
+036000 2470-PROCESS-UNCHANGED-RECORD.
+036100     MOVE AGEMSTR-RESULT TO Result
+036200     MOVE AGEMSTR-BRACKET TO WS-BRACKET
+036300     PERFORM 2800-WRITE-OUTPUT-INTERFACE THRU 2800-EXIT
+036400     ADD 1 TO WS-RECORDS-SKIPPED.
+036500 2470-EXIT.
+036600     EXIT.
+036700
+036800******************************************************************
+036900*  2900-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN SO
+037000*                          A RESTART DOES NOT COST THE WHOLE
+037100*                          BATCH WINDOW.
+037200******************************************************************
+037300 2900-WRITE-CHECKPOINT.
+037400     MOVE AGEIN-EMPLOYEE-ID TO CHKPT-LAST-EMPLOYEE-ID
+037500     MOVE WS-RUN-DATE TO CHKPT-RUN-DATE
+037600     MOVE WS-RECORDS-READ TO CHKPT-RECORDS-DONE
+037700     WRITE AGE-CHECKPOINT-REC
+037800     MOVE ZEROS TO WS-RECORDS-SINCE-CHKPT.
+037900 2900-EXIT.
+038000     EXIT.
+038100
+038200******************************************************************
+038300*  2300-EDIT-CHECK-RECORD - VALIDATE THE INPUT RECORD AND
+038400*                           NORMALIZE Age AND Had_Birthday.
+038500******************************************************************
+038600 2300-EDIT-CHECK-RECORD.
+038700     SET RECORD-IS-VALID TO TRUE
+038800     MOVE SPACES TO WS-REASON-CODE
+038900     MOVE SPACES TO WS-REASON-TEXT
+039000     IF AGEIN-EMPLOYEE-ID = SPACES
+039100         SET RECORD-IS-INVALID TO TRUE
+039200         MOVE "04" TO WS-REASON-CODE
+039300         MOVE "EMPLOYEE ID MISSING" TO WS-REASON-TEXT
+039400     END-IF
+039500     IF RECORD-IS-VALID AND AGEIN-AGE NOT NUMERIC
+039600         SET RECORD-IS-INVALID TO TRUE
+039700         MOVE "01" TO WS-REASON-CODE
+039800         MOVE "AGE NOT NUMERIC" TO WS-REASON-TEXT
+039900     END-IF
+040000     IF RECORD-IS-VALID
+040100         MOVE AGEIN-AGE TO WS-AGE-NUM
+040200         IF WS-AGE-NUM < 1
+040300             SET RECORD-IS-INVALID TO TRUE
+040400             MOVE "02" TO WS-REASON-CODE
+040500             MOVE "AGE OUT OF RANGE" TO WS-REASON-TEXT
+040600         END-IF
+040700     END-IF
+040800     IF RECORD-IS-VALID
+040900         IF AGEIN-HAD-BIRTHDAY NOT = "Y" AND
+041000                 AGEIN-HAD-BIRTHDAY NOT = "y" AND
+041100                 AGEIN-HAD-BIRTHDAY NOT = "N" AND
+041200                 AGEIN-HAD-BIRTHDAY NOT = "n"
+041300             SET RECORD-IS-INVALID TO TRUE
+041400             MOVE "03" TO WS-REASON-CODE
+041500             MOVE "HAD-BIRTHDAY NOT Y OR N" TO WS-REASON-TEXT
+041600         END-IF
+041700     END-IF
+041800     IF RECORD-IS-VALID
+041900         MOVE WS-AGE-NUM TO Age
+042000         IF AGEIN-HAD-BIRTHDAY = "Y" OR AGEIN-HAD-BIRTHDAY = "y"
+042100             MOVE "Y" TO Had_Birthday
+042200         ELSE
+042300             MOVE "N" TO Had_Birthday
+042400         END-IF
+042500     END-IF.
+042600 2300-EXIT.
+042700     EXIT.
+042800
+042900 3000-WRITE-EXCEPTION.
+043000     MOVE AGEIN-EMPLOYEE-ID TO AGEEXC-EMPLOYEE-ID
+043100     MOVE AGEIN-AGE TO AGEEXC-AGE
+043200     MOVE AGEIN-HAD-BIRTHDAY TO AGEEXC-HAD-BIRTHDAY
+043300     MOVE WS-REASON-CODE TO AGEEXC-REASON-CODE
+043400     MOVE WS-REASON-TEXT TO AGEEXC-REASON-TEXT
+043500     WRITE AGE-EXCEPTION-REC.
+043600 3000-EXIT.
+043700     EXIT.
+043800
+043900******************************************************************
+044000*  2700-UPDATE-MASTER - WRITE OR REWRITE THE AGE-MASTER ROW FOR
+044100*                       THIS EMPLOYEE, KEYED ON EMPLOYEE ID.  THE
+044200*                       FOUND/NOT-FOUND STATUS COMES FROM THE
+044300*                       KEYED REREAD ALREADY DONE IN
+044400*                       2400-KEYED-READ-MASTER.
+044500******************************************************************
+044600 2700-UPDATE-MASTER.
+044700     MOVE AGEIN-EMPLOYEE-ID TO AGEMSTR-EMPLOYEE-ID
+044800     MOVE Age TO AGEMSTR-AGE
+044900     MOVE Had_Birthday TO AGEMSTR-HAD-BIRTHDAY
+045000     MOVE Current_Year TO AGEMSTR-CURRENT-YEAR
+045100     MOVE Result TO AGEMSTR-RESULT
+045200     MOVE WS-BRACKET TO AGEMSTR-BRACKET
+045300     MOVE WS-RUN-DATE TO AGEMSTR-LAST-RUN-DATE
+045400     IF MASTER-NOT-FOUND
+045500         WRITE AGE-MASTER-REC
+045600             INVALID KEY
+045700                 DISPLAY "==> ERROR WRITING AGE-MASTER FOR "
+045800                     AGEIN-EMPLOYEE-ID
+045900         END-WRITE
+046000     ELSE
+046100         REWRITE AGE-MASTER-REC
+046200             INVALID KEY
+046300                 DISPLAY "==> ERROR REWRITING AGE-MASTER FOR "
+046400                     AGEIN-EMPLOYEE-ID
+046500         END-REWRITE
+046600     END-IF.
+046700 2700-EXIT.
+046800     EXIT.
+046900
+047000 2800-WRITE-OUTPUT-INTERFACE.
+047100     MOVE AGEIN-EMPLOYEE-ID TO AGEOUT-EMPLOYEE-ID
+047200     MOVE Result TO AGEOUT-BIRTH-YEAR
+047300     MOVE Had_Birthday TO AGEOUT-HAD-BIRTHDAY
+047400     MOVE WS-BRACKET TO AGEOUT-BRACKET
+047500     MOVE WS-RUN-DATE TO AGEOUT-RUN-DATE
+047600     WRITE AGE-OUT-REC.
+047700 2800-EXIT.
+047800     EXIT.
+047900
+048000 2100-READ-INPUT.
+048100     READ AGE-INPUT-FILE
+048200         AT END
+048300             SET END-OF-INPUT TO TRUE
+048400     END-READ.
+048500 2100-EXIT.
+048600     EXIT.
+048700
+048800******************************************************************
+048900*  2500-CALCULATE-RESULT - ORIGINAL BIRTH-YEAR CALCULATION.
+049000******************************************************************
+049100 2500-CALCULATE-RESULT.
+049200     SUBTRACT Current_Year FROM Age GIVING Result
+049300     IF Had_Birthday = "N"
+049400         SUBTRACT 1 FROM Result GIVING Result
+049500     END-IF.
+049600 2500-EXIT.
+049700     EXIT.
+049800
+049900******************************************************************
+050000*  2600-CLASSIFY-BRACKET - BUCKET THE EMPLOYEE INTO AN
+050100*                          ELIGIBILITY BAND BY COMPARING TODAY'S
+050200*                          YEAR TO Result.
+050300******************************************************************
+050400 2600-CLASSIFY-BRACKET.
+050500     MOVE WS-RUN-DATE(1:4) TO WS-TODAY-YEAR
+050600     COMPUTE WS-DERIVED-AGE = WS-TODAY-YEAR - Result
+050700     IF WS-DERIVED-AGE < 18
+050800         SET BRACKET-UNDER-18 TO TRUE
+050900     ELSE
+051000         IF WS-DERIVED-AGE < 65
+051100             SET BRACKET-18-TO-64 TO TRUE
+051200         ELSE
+051300             SET BRACKET-65-AND-OVER TO TRUE
+051400         END-IF
+051500     END-IF.
+051600 2600-EXIT.
+051700     EXIT.
+051800
+051900 8000-TERMINATE.
+052000     PERFORM 8100-WRITE-AUDIT-LOG THRU 8100-EXIT
+052100     IF SKIPPING-TO-RESTART
+052200         PERFORM 8060-RESTART-ANCHOR-NOT-FOUND THRU 8060-EXIT
+052300     ELSE
+052400         PERFORM 8050-CLEAR-CHECKPOINT THRU 8050-EXIT
+052500     END-IF
+052600     CLOSE AGE-INPUT-FILE
+052700     CLOSE AGE-MASTER
+052800     CLOSE AGE-EXCEPTIONS
+052900     CLOSE AGE-OUT-FILE
+053000     CLOSE AGE-AUDIT-LOG
+053100     DISPLAY "==> AGE BATCH RUN COMPLETE"
+053200     DISPLAY "==> RECORDS READ......: " WS-RECORDS-READ
+053300     DISPLAY "==> RECORDS PROCESSED.: " WS-RECORDS-PROCESSED
+053400     DISPLAY "==> RECORDS SKIPPED...: " WS-RECORDS-SKIPPED
+053500     DISPLAY "==> RECORDS REJECTED..: " WS-RECORDS-REJECTED.
+053600 8000-EXIT.
+053700     EXIT.
+053800
+053900******************************************************************
+054000*  8050-CLEAR-CHECKPOINT - THE RUN FINISHED NORMALLY, SO THERE IS
+054100*                          NOTHING TO RESTART FROM.  TRUNCATE
+054200*                          AGE-CHECKPOINT-FILE TO EMPTY SO
+054300*                          TOMORROW'S 1200-CHECK-RESTART DOES NOT
+054400*                          OFFER TONIGHT'S FINISHED RUN AS A
+054500*                          RESTART POINT.
+054600******************************************************************
+054700 8050-CLEAR-CHECKPOINT.
+054800     CLOSE AGE-CHECKPOINT-FILE
+054900     OPEN OUTPUT AGE-CHECKPOINT-FILE
+055000     CLOSE AGE-CHECKPOINT-FILE.
+055100 8050-EXIT.
+055200     EXIT.
+055300
+055400******************************************************************
+055500*  8060-RESTART-ANCHOR-NOT-FOUND - THE EMPLOYEE ID CHECKPOINTED
+055600*                                  BY AN EARLIER RUN NEVER TURNED
+055700*                                  UP IN THIS RUN'S INPUT, SO
+055800*                                  2200-CHECK-SKIP-TO-RESTART
+055900*                                  SKIPPED EVERY RECORD.  LEAVE
+056000*                                  THE CHECKPOINT FILE INTACT AND
+056100*                                  FAIL THE STEP RATHER THAN
+056200*                                  REPORTING A CLEAN, EMPTY RUN.
+056300******************************************************************
+056400 8060-RESTART-ANCHOR-NOT-FOUND.
+056500     DISPLAY "==> ERROR - RESTART ANCHOR NOT FOUND IN INPUT"
+056600     DISPLAY "==> CHECKPOINTED EMPLOYEE ID: "
+056700         WS-LAST-CHKPT-EMPLOYEE-ID
+056800     DISPLAY "==> NO RECORDS COULD BE PROCESSED - CHECKPOINT"
+056900     DISPLAY "==> FILE LEFT INTACT FOR A CORRECTED RERUN"
+057000     MOVE 16 TO RETURN-CODE.
+057100 8060-EXIT.
+057200     EXIT.
+057300
+057400******************************************************************
+057500*  8100-WRITE-AUDIT-LOG - APPEND ONE ENTRY PER RUN SO COMPLIANCE
+057600*                         CAN REVIEW PROCESSING HISTORY.
+057700******************************************************************
+057800 8100-WRITE-AUDIT-LOG.
+057900     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+058000     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+058100     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+058200     MOVE WS-RECORDS-PROCESSED TO AUDIT-RECORDS-PROCESSED
+058300     MOVE WS-RECORDS-REJECTED TO AUDIT-RECORDS-REJECTED
+058400     MOVE WS-RECORDS-SKIPPED TO AUDIT-RECORDS-SKIPPED
+058500     WRITE AGE-AUDIT-REC.
+058600 8100-EXIT.
+058700     EXIT.
