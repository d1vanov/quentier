@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AGERECON.
+000300 AUTHOR. R. S. Dietrich.
+000400 INSTALLATION. PAYROLL-BENEFITS-ADMINISTRATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AGERECON
+000900*
+001000*  READS THE AUTHORITATIVE BIRTH-DATE EXTRACT FROM THE HR SYSTEM
+001100*  (HR-BIRTH-FILE), LOOKS UP EACH EMPLOYEE ON AGE-MASTER, AND
+001200*  WRITES A ROW TO AGE-DISCREPANCY-FILE WHEREVER THE Age-
+001300*  COMPUTED BIRTH YEAR DOES NOT MATCH WHAT HR HAS ON FILE.  RUN
+001400*  AS A PERIODIC RECONCILIATION JOB STEP, AFTER Age HAS UPDATED
+001500*  AGE-MASTER FOR THE CURRENT ROSTER.
+001600*
+001700*  MODIFICATION HISTORY
+001800*      DATE       INIT  DESCRIPTION
+001900*      2026-08-09  RSD  ORIGINAL VERSION.
+002000*      2026-08-09  RSD  CHECK AGE-MASTER'S OPEN STATUS BEFORE
+002100*                       LOOKING ANYTHING UP - RUNNING THIS BEFORE
+002200*                       Age HAS EVER BUILT AGE-MASTER USED TO
+002300*                       FAIL WITH A RUNTIME I/O ERROR ON THE
+002400*                       FIRST READ INSTEAD OF A CLEAN MESSAGE.
+002500******************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT HR-BIRTH-FILE ASSIGN TO "HRFEED"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200
+003300     SELECT AGE-MASTER ASSIGN TO "AGEMSTR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS AGEMSTR-EMPLOYEE-ID
+003700         FILE STATUS IS WS-MASTER-STATUS.
+003800
+003900     SELECT AGE-DISCREPANCY-FILE ASSIGN TO "AGEDISCR"
+004000         ORGANIZATION IS SEQUENTIAL.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  HR-BIRTH-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY "HRFEED.cpy".
+004700
+004800 FD  AGE-MASTER
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY "AGEMSTR.cpy".
+005100
+005200 FD  AGE-DISCREPANCY-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY "DISCREP.cpy".
+005500
+005600 WORKING-STORAGE SECTION.
+005700 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+005800     88  END-OF-INPUT                    VALUE "Y".
+005900
+006000 77  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+006100     88  MASTER-FOUND                    VALUE "00".
+006200
+006300 77  WS-RECORDS-READ           PIC 9(08) COMP VALUE ZEROS.
+006400 77  WS-RECORDS-COMPARED       PIC 9(08) COMP VALUE ZEROS.
+006500 77  WS-DISCREPANCY-COUNT      PIC 9(08) COMP VALUE ZEROS.
+006600
+006700 PROCEDURE DIVISION.
+006800******************************************************************
+006900*  0000-MAINLINE
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007300     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+007400         UNTIL END-OF-INPUT
+007500     PERFORM 8000-TERMINATE THRU 8000-EXIT
+007600     STOP RUN.
+007700
+007800 1000-INITIALIZE.
+007900     DISPLAY "==> AGE RECONCILIATION RUN STARTING"
+008000     OPEN INPUT HR-BIRTH-FILE
+008100     OPEN INPUT AGE-MASTER
+008200     IF NOT MASTER-FOUND
+008300         DISPLAY "==> ERROR - AGE-MASTER COULD NOT BE OPENED"
+008400         DISPLAY "==> FILE STATUS: " WS-MASTER-STATUS
+008500         DISPLAY "==> RUN Age TO ESTABLISH AGE-MASTER FIRST"
+008600         SET END-OF-INPUT TO TRUE
+008700         MOVE 16 TO RETURN-CODE
+008800     END-IF
+008900     OPEN OUTPUT AGE-DISCREPANCY-FILE
+009000     IF NOT END-OF-INPUT
+009100         PERFORM 2100-READ-INPUT THRU 2100-EXIT
+009200     END-IF.
+009300 1000-EXIT.
+009400     EXIT.
+009500
+009600 2000-PROCESS-RECORDS.
+009700     ADD 1 TO WS-RECORDS-READ
+009800     PERFORM 2400-LOOKUP-MASTER THRU 2400-EXIT
+009900     IF MASTER-FOUND
+010000         ADD 1 TO WS-RECORDS-COMPARED
+010100         IF AGEMSTR-RESULT NOT = HRFEED-BIRTH-YEAR
+010200             PERFORM 3000-WRITE-DISCREPANCY THRU 3000-EXIT
+010300             ADD 1 TO WS-DISCREPANCY-COUNT
+010400         END-IF
+010500     END-IF
+010600     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+010700 2000-EXIT.
+010800     EXIT.
+010900
+011000 2100-READ-INPUT.
+011100     READ HR-BIRTH-FILE
+011200         AT END
+011300             SET END-OF-INPUT TO TRUE
+011400     END-READ.
+011500 2100-EXIT.
+011600     EXIT.
+011700
+011800******************************************************************
+011900*  2400-LOOKUP-MASTER - FETCH THE Age-COMPUTED BIRTH YEAR FOR
+012000*                       THIS EMPLOYEE, IF ONE HAS BEEN RUN.
+012100******************************************************************
+012200 2400-LOOKUP-MASTER.
+012300     MOVE HRFEED-EMPLOYEE-ID TO AGEMSTR-EMPLOYEE-ID
+012400     READ AGE-MASTER
+012500         INVALID KEY
+012600             DISPLAY "==> NO AGE-MASTER RECORD FOR "
+012700                 HRFEED-EMPLOYEE-ID
+012800     END-READ.
+012900 2400-EXIT.
+013000     EXIT.
+013100
+013200 3000-WRITE-DISCREPANCY.
+013300     MOVE HRFEED-EMPLOYEE-ID TO DISCREP-EMPLOYEE-ID
+013400     MOVE AGEMSTR-RESULT TO DISCREP-COMPUTED-YEAR
+013500     MOVE HRFEED-BIRTH-YEAR TO DISCREP-HR-YEAR
+013600     COMPUTE DISCREP-DIFFERENCE =
+013700         AGEMSTR-RESULT - HRFEED-BIRTH-YEAR
+013800     WRITE AGE-DISCREPANCY-REC.
+013900 3000-EXIT.
+014000     EXIT.
+014100
+014200 8000-TERMINATE.
+014300     CLOSE HR-BIRTH-FILE
+014400     CLOSE AGE-MASTER
+014500     CLOSE AGE-DISCREPANCY-FILE
+014600     DISPLAY "==> AGE RECONCILIATION RUN COMPLETE"
+014700     DISPLAY "==> RECORDS READ......: " WS-RECORDS-READ
+014800     DISPLAY "==> RECORDS COMPARED..: " WS-RECORDS-COMPARED
+014900     DISPLAY "==> DISCREPANCIES.....: " WS-DISCREPANCY-COUNT.
+015000 8000-EXIT.
+015100     EXIT.
